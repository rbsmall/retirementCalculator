@@ -8,6 +8,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'INPUT'.
+           SELECT OUTPUT-FILE ASSIGN TO 'OUTPUT'.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT'.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPT'.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO 'RESTART'.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,12 +24,111 @@
        01  INPUT-RECORD.
            COPY INDATE.
 
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+
+       01  OUTPUT-RECORD.
+           COPY OUTDATE.
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 84 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+
+       01  REJECT-RECORD.
+           COPY REJDATE.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+
+       01  CHECKPOINT-RECORD.
+           COPY CHKDATE.
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+
+       01  RESTART-RECORD.
+           COPY CHKDATE
+               REPLACING CHK-RECORD-COUNT BY RST-RECORD-COUNT
+                         CHK-CCYY         BY RST-CCYY
+                         CHK-MM           BY RST-MM
+                         CHK-DD           BY RST-DD.
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+
+       01  CONTROL-RECORD.
+           COPY CTLCARD.
+
        WORKING-STORAGE SECTION.
        01  WS-END-OF-FILE     PIC X(1) VALUE 'N'.
            88  EOF            VALUE 'Y'.
 
+       01  WS-RESTART-EOF-SW  PIC X(1) VALUE 'N'.
+           88  WS-RESTART-EOF    VALUE 'Y'.
+
+       01  WS-DATE-VALID-SW   PIC X(1) VALUE 'Y'.
+           88  WS-DATE-VALID     VALUE 'Y'.
+           88  WS-DATE-INVALID   VALUE 'N'.
+
+       01  WS-READ-COUNT      PIC 9(9) VALUE 0.
+       01  WS-VALID-COUNT     PIC 9(9) VALUE 0.
+       01  WS-INVALID-COUNT   PIC 9(9) VALUE 0.
+       01  WS-DAY-DIFF-SUM    PIC 9(9) VALUE 0.
+       01  WS-DAY-DIFF-COUNT  PIC 9(9) VALUE 0.
+       01  WS-DAY-DIFF-AVG    PIC 9(9) VALUE 0.
+       01  WS-OVERDUE-COUNT   PIC 9(9) VALUE 0.
+       01  WS-SKIPPED-COUNT   PIC 9(9) VALUE 0.
+       01  WS-CALC-FAILED-COUNT PIC 9(9) VALUE 0.
+
+       01  WS-CHECKPOINT-FREQUENCY PIC 9(5) VALUE 1000.
+       01  WS-CHECKPOINT-QUOT     PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-REM      PIC 9(5) VALUE 0.
+       01  WS-RESTART-POINT       PIC 9(9) VALUE 0.
+
+           COPY FRATABLE.
+
+       01  WS-FRA-FOUND-SW    PIC X(1) VALUE 'N'.
+           88  WS-FRA-FOUND      VALUE 'Y'.
+
+       01  FRA-IDX             PIC 9(2) VALUE 0.
+       01  FRA-ENTRY-COUNT     PIC 9(2) VALUE 13.
+       01  W-RET-AGE-YEARS     PIC 9(2) VALUE 0.
+       01  W-RET-AGE-MONTHS    PIC 9(2) VALUE 0.
+       01  W-RET-TOTAL-MONTHS  PIC 9(6) VALUE 0.
+       01  W-RET-CALC-YEAR     PIC 9(4) VALUE 0.
+       01  W-RET-CALC-MONTH    PIC 9(2) VALUE 0.
+
+       01  W-FULL-RETIREMENT-DATE     PIC X(80).
+       01  W-EARLY-RETIREMENT-DATE    PIC X(80).
+       01  W-DELAYED-RETIREMENT-DATE  PIC X(80).
+
+       01  W-FULL-RET-CCYYMMDD PIC 9(8) VALUE 0.
+
+       01  WS-AS-OF-DATE.
+           05  WS-AS-OF-CCYY    PIC 9(4).
+           05  WS-AS-OF-MM      PIC 9(2).
+           05  WS-AS-OF-DD      PIC 9(2).
+       01  WS-AS-OF-DATE-NUM REDEFINES WS-AS-OF-DATE PIC 9(8).
+
+       01  WS-OVERDUE-SW        PIC X(1) VALUE 'N'.
+           88  WS-RETIREMENT-OVERDUE VALUE 'Y'.
+
+       01  WS-RUN-MODE-SW       PIC X(1) VALUE 'P'.
+           88  WS-DRY-RUN-MODE     VALUE 'D'.
+           88  WS-PRODUCTION-MODE  VALUE 'P'.
+
+       01  WS-PARM-AS-OF-DATE   PIC 9(8) VALUE 0.
+
        01  W-CALL-PROGRAM       PIC X(8).
-       01  W-RETIREMENT-WA      PIC 9(4).
 
        01  W-EBUD02-LINKAGE-AREA.
            05  W-INPUT-DATE.
@@ -48,37 +152,145 @@
        PROCEDURE DIVISION.
 
        A000-MAINLINE SECTION.
+           PERFORM A055-READ-CONTROL-CARD
+           PERFORM A060-ESTABLISH-AS-OF-DATE
+           PERFORM A050-READ-RESTART-POINT
+
            OPEN INPUT INPUT-FILE
+           IF WS-RESTART-POINT > 0
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
 
            PERFORM UNTIL EOF
                READ INPUT-FILE
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE
                    NOT AT END
-                       PERFORM A100-VERIFY-INPUT-DATE
-                       PERFORM A200-CALL-DAY-DIFFERENCE-PROG
-                       PERFORM A300-CALCULATE-RETIREMENT
+                       ADD 1 TO WS-READ-COUNT
+                       IF WS-READ-COUNT <= WS-RESTART-POINT
+                           ADD 1 TO WS-SKIPPED-COUNT
+                       ELSE
+                           PERFORM A100-VERIFY-INPUT-DATE
+                           IF WS-DATE-VALID
+                               IF WS-PRODUCTION-MODE
+                                   PERFORM A200-CALL-DAY-DIFFERENCE-PROG
+                                   PERFORM A300-CALCULATE-RETIREMENT
+                                   PERFORM A400-WRITE-OUTPUT-RECORD
+                               END-IF
+                           ELSE
+                               PERFORM A150-REJECT-INPUT-RECORD
+                           END-IF
+                           IF WS-PRODUCTION-MODE
+                               DIVIDE WS-READ-COUNT
+                                   BY WS-CHECKPOINT-FREQUENCY
+                                   GIVING WS-CHECKPOINT-QUOT
+                                   REMAINDER WS-CHECKPOINT-REM
+                               IF WS-CHECKPOINT-REM = 0
+                                   PERFORM A500-WRITE-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM A900-PRINT-CONTROL-REPORT
            GOBACK.
 
+       A050-READ-RESTART-POINT SECTION.
+           MOVE 0 TO WS-RESTART-POINT
+           MOVE 'N' TO WS-RESTART-EOF-SW
+           OPEN INPUT RESTART-FILE
+
+           PERFORM UNTIL WS-RESTART-EOF
+               READ RESTART-FILE
+                   AT END
+                       MOVE 'Y' TO WS-RESTART-EOF-SW
+                   NOT AT END
+                       IF RST-RECORD-COUNT > WS-RESTART-POINT
+                           MOVE RST-RECORD-COUNT TO WS-RESTART-POINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RESTART-FILE
+
+           IF WS-RESTART-POINT > 0
+               DISPLAY 'RESTARTING AFTER RECORD: ' WS-RESTART-POINT
+           ELSE
+               DISPLAY 'NO RESTART POINT - STARTING FROM RECORD 1'
+           END-IF.
+
+       A055-READ-CONTROL-CARD SECTION.
+           MOVE 0   TO WS-PARM-AS-OF-DATE
+           MOVE 'P' TO WS-RUN-MODE-SW
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY 'NO CONTROL CARD - USING DEFAULTS'
+               NOT AT END
+                   IF CTL-AS-OF-DATE NUMERIC
+                       AND CTL-AS-OF-DATE > 0
+                       MOVE CTL-AS-OF-DATE TO WS-PARM-AS-OF-DATE
+                       DISPLAY 'AS-OF DATE OVERRIDE FROM CONTROL CARD: '
+                           WS-PARM-AS-OF-DATE
+                   END-IF
+                   IF CTL-RUN-MODE = 'D'
+                       MOVE 'D' TO WS-RUN-MODE-SW
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+
+           IF WS-DRY-RUN-MODE
+               DISPLAY 'RUN MODE: DRY RUN - VALIDATION ONLY'
+           ELSE
+               DISPLAY 'RUN MODE: PRODUCTION'
+           END-IF.
+
+       A060-ESTABLISH-AS-OF-DATE SECTION.
+           IF WS-PARM-AS-OF-DATE > 0
+               MOVE WS-PARM-AS-OF-DATE TO WS-AS-OF-DATE-NUM
+           ELSE
+               ACCEPT WS-AS-OF-DATE-NUM FROM DATE YYYYMMDD
+           END-IF
+           DISPLAY 'AS-OF DATE: ' WS-AS-OF-DATE-NUM.
+
        A100-VERIFY-INPUT-DATE SECTION.
            MOVE IN-CCYY TO W-CCYY
            MOVE IN-MM   TO W-MM
            MOVE IN-DD   TO W-DD
 
+           DISPLAY 'PROCESSING MEMBER: ' IN-MEMBER-ID ' ' IN-MEMBER-NAME
            DISPLAY 'PROCESSING DATE: ' IN-CCYY '/' IN-MM '/' IN-DD
 
            IF DATE-AREA NUMERIC
               DISPLAY 'VALID DATE: ' IN-CCYY '/' IN-MM '/' IN-DD
-              MOVE 0 TO W-EBUD02-PROGRAM-RETCODE
+              MOVE 0   TO W-EBUD02-PROGRAM-RETCODE
+              MOVE 'Y' TO WS-DATE-VALID-SW
+              ADD 1    TO WS-VALID-COUNT
            ELSE
               DISPLAY 'INVALID DATE: ' DATE-AREA
-              MOVE -1 TO W-EBUD02-PROGRAM-RETCODE
+              MOVE -1  TO W-EBUD02-PROGRAM-RETCODE
+              MOVE 'N' TO WS-DATE-VALID-SW
+              ADD 1    TO WS-INVALID-COUNT
            END-IF.
 
+       A150-REJECT-INPUT-RECORD SECTION.
+           MOVE SPACES        TO REJECT-RECORD
+           MOVE INPUT-RECORD  TO REJ-RAW-RECORD
+           MOVE 'DT01'        TO REJ-REASON-CODE
+
+           WRITE REJECT-RECORD.
+
        A200-CALL-DAY-DIFFERENCE-PROG SECTION.
            MOVE 'EBUD02' TO W-CALL-PROGRAM
            MOVE 0        TO W-DAY-DIFFERENCE
@@ -87,23 +299,54 @@
 
            IF W-EBUD02-REQUEST-SUCCESS
               DISPLAY 'DAYS DIFFERENCE = ' W-DAY-DIFFERENCE
+              ADD W-DAY-DIFFERENCE TO WS-DAY-DIFF-SUM
+              ADD 1 TO WS-DAY-DIFF-COUNT
            ELSE
               DISPLAY 'ERROR CALLING ' W-CALL-PROGRAM
               DISPLAY 'RETURN CODE: ' W-EBUD02-PROGRAM-RETCODE
+              ADD 1 TO WS-CALC-FAILED-COUNT
            END-IF.
 
        A300-CALCULATE-RETIREMENT SECTION.
-           IF W-CCYY < 1987
-               COMPUTE W-RETIREMENT-WA = W-CCYY + 65
-           ELSE
-               COMPUTE W-RETIREMENT-WA = W-CCYY + 66
-           END-IF
+           MOVE 'N' TO WS-FRA-FOUND-SW
+           PERFORM A310-LOOKUP-FRA-ENTRY
+               VARYING FRA-IDX FROM 1 BY 1
+               UNTIL FRA-IDX > FRA-ENTRY-COUNT OR WS-FRA-FOUND
+
+           PERFORM A315-COMPUTE-RETIREMENT-DATE
+           PERFORM A316-CALL-EBUD03
+
+           MOVE W-RETIREMENT-DATE TO W-FULL-RETIREMENT-DATE
+           COMPUTE W-FULL-RET-CCYYMMDD =
+               W-RET-CALC-YEAR * 10000 + W-RET-CALC-MONTH * 100 + W-DD
+           PERFORM A340-CHECK-OVERDUE-STATUS
+
+           PERFORM A320-CALCULATE-EARLY-RETIREMENT
+           PERFORM A330-CALCULATE-DELAYED-RETIREMENT.
+
+       A310-LOOKUP-FRA-ENTRY SECTION.
+           IF W-CCYY >= FRA-LOW-YEAR(FRA-IDX)
+              AND W-CCYY <= FRA-HIGH-YEAR(FRA-IDX)
+              MOVE FRA-AGE-YEARS(FRA-IDX)  TO W-RET-AGE-YEARS
+              MOVE FRA-AGE-MONTHS(FRA-IDX) TO W-RET-AGE-MONTHS
+              MOVE 'Y' TO WS-FRA-FOUND-SW
+           END-IF.
+
+       A315-COMPUTE-RETIREMENT-DATE SECTION.
+           COMPUTE W-RET-TOTAL-MONTHS =
+               (W-CCYY + W-RET-AGE-YEARS) * 12 + W-MM + W-RET-AGE-MONTHS
+               - 1
+           COMPUTE W-RET-CALC-YEAR  = W-RET-TOTAL-MONTHS / 12
+           COMPUTE W-RET-CALC-MONTH =
+               W-RET-TOTAL-MONTHS - (W-RET-CALC-YEAR * 12) + 1
+
+           MOVE W-RET-CALC-YEAR  TO W-RET-YYYY
+           MOVE W-RET-CALC-MONTH TO W-RET-MM
+           MOVE W-DD             TO W-RET-DD.
 
-           MOVE W-RETIREMENT-WA TO W-RET-YYYY
-           MOVE W-MM            TO W-RET-MM
-           MOVE W-DD            TO W-RET-DD
-           MOVE SPACES          TO W-RETIREMENT-DATE
-           MOVE 0               TO W-EBUD03-PROGRAM-RETCODE
+       A316-CALL-EBUD03 SECTION.
+           MOVE SPACES TO W-RETIREMENT-DATE
+           MOVE 0      TO W-EBUD03-PROGRAM-RETCODE
 
            MOVE 'EBUD03' TO W-CALL-PROGRAM
            CALL W-CALL-PROGRAM USING W-EBUD03-LINKAGE-AREA
@@ -113,4 +356,93 @@
            ELSE
               DISPLAY 'ERROR CALLING ' W-CALL-PROGRAM
               DISPLAY 'RETURN CODE: ' W-EBUD03-PROGRAM-RETCODE
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+       A340-CHECK-OVERDUE-STATUS SECTION.
+           IF W-FULL-RET-CCYYMMDD <= WS-AS-OF-DATE-NUM
+              MOVE 'Y' TO WS-OVERDUE-SW
+              ADD 1 TO WS-OVERDUE-COUNT
+              DISPLAY 'RETIREMENT DATE HAS PASSED'
+           ELSE
+              MOVE 'N' TO WS-OVERDUE-SW
+           END-IF.
+
+       A320-CALCULATE-EARLY-RETIREMENT SECTION.
+           MOVE 62 TO W-RET-AGE-YEARS
+           MOVE 0  TO W-RET-AGE-MONTHS
+
+           PERFORM A315-COMPUTE-RETIREMENT-DATE
+           PERFORM A316-CALL-EBUD03
+
+           MOVE W-RETIREMENT-DATE TO W-EARLY-RETIREMENT-DATE.
+
+       A330-CALCULATE-DELAYED-RETIREMENT SECTION.
+           MOVE 70 TO W-RET-AGE-YEARS
+           MOVE 0  TO W-RET-AGE-MONTHS
+
+           PERFORM A315-COMPUTE-RETIREMENT-DATE
+           PERFORM A316-CALL-EBUD03
+
+           MOVE W-RETIREMENT-DATE TO W-DELAYED-RETIREMENT-DATE.
+
+       A400-WRITE-OUTPUT-RECORD SECTION.
+           MOVE SPACES          TO OUTPUT-RECORD
+           MOVE IN-CCYY         TO OUT-CCYY
+           MOVE IN-MM           TO OUT-MM
+           MOVE IN-DD           TO OUT-DD
+           MOVE IN-MEMBER-ID    TO OUT-MEMBER-ID
+           MOVE IN-MEMBER-NAME(1:20) TO OUT-MEMBER-NAME
+           MOVE W-DAY-DIFFERENCE TO OUT-DAY-DIFFERENCE
+           MOVE W-FULL-RETIREMENT-DATE(1:10)
+               TO OUT-RETIREMENT-DATE
+           MOVE W-EARLY-RETIREMENT-DATE(1:10)
+               TO OUT-EARLY-RETIREMENT-DATE
+           MOVE W-DELAYED-RETIREMENT-DATE(1:10)
+               TO OUT-DELAYED-RETIREMENT-DATE
+           MOVE WS-OVERDUE-SW    TO OUT-OVERDUE-FLAG
+
+           WRITE OUTPUT-RECORD.
+
+       A500-WRITE-CHECKPOINT SECTION.
+           MOVE SPACES         TO CHECKPOINT-RECORD
+           MOVE WS-READ-COUNT  TO CHK-RECORD-COUNT
+           MOVE IN-CCYY        TO CHK-CCYY
+           MOVE IN-MM          TO CHK-MM
+           MOVE IN-DD          TO CHK-DD
+
+           WRITE CHECKPOINT-RECORD.
+
+       A900-PRINT-CONTROL-REPORT SECTION.
+           IF WS-DAY-DIFF-COUNT > 0
+              COMPUTE WS-DAY-DIFF-AVG =
+                  WS-DAY-DIFF-SUM / WS-DAY-DIFF-COUNT
+           ELSE
+              MOVE 0 TO WS-DAY-DIFF-AVG
+           END-IF
+
+           DISPLAY '=========================================='
+           DISPLAY 'EBUD01 CONTROL REPORT'
+           IF WS-DRY-RUN-MODE
+              DISPLAY '  RUN MODE           : DRY RUN'
+           ELSE
+              DISPLAY '  RUN MODE           : PRODUCTION'
+           END-IF
+           DISPLAY '  RECORDS READ       : ' WS-READ-COUNT
+           DISPLAY '  RECORDS SKIPPED    : ' WS-SKIPPED-COUNT
+               ' (PRIOR TO RESTART POINT)'
+           DISPLAY '  RECORDS VALID      : ' WS-VALID-COUNT
+           DISPLAY '  RECORDS REJECTED   : ' WS-INVALID-COUNT
+           IF WS-PRODUCTION-MODE
+              DISPLAY '  CALC FAILURES      : ' WS-CALC-FAILED-COUNT
+                  ' (VALID DATE, EBUD02 ERROR - NOT IN SUM/AVG)'
+              DISPLAY '  SUM  DAY-DIFFERENCE: ' WS-DAY-DIFF-SUM
+                  ' (' WS-DAY-DIFF-COUNT ' RECORDS)'
+              DISPLAY '  AVG  DAY-DIFFERENCE: ' WS-DAY-DIFF-AVG
+              DISPLAY '  RETIREMENTS OVERDUE: ' WS-OVERDUE-COUNT
+           ELSE
+              DISPLAY '  CALC FAILURES      : N/A (DRY RUN)'
+              DISPLAY '  SUM  DAY-DIFFERENCE: N/A (DRY RUN)'
+              DISPLAY '  AVG  DAY-DIFFERENCE: N/A (DRY RUN)'
+              DISPLAY '  RETIREMENTS OVERDUE: N/A (DRY RUN)'
+           END-IF
+           DISPLAY '=========================================='.
