@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    CHKDATE - CHECKPOINT/RESTART RECORD LAYOUT FOR EBUD01       *
+      *****************************************************************
+           05  CHK-RECORD-COUNT     PIC 9(9).
+           05  CHK-CCYY             PIC 9(4).
+           05  CHK-MM               PIC 9(2).
+           05  CHK-DD               PIC 9(2).
+           05  FILLER               PIC X(63).
