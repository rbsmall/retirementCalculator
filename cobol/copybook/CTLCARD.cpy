@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    CTLCARD - OPTIONAL CONTROL CARD LAYOUT FOR EBUD01           *
+      *               AS-OF DATE OVERRIDE AND RUN MODE                 *
+      *****************************************************************
+           05  CTL-AS-OF-DATE       PIC 9(8).
+           05  CTL-RUN-MODE         PIC X(01).
+           05  FILLER               PIC X(71).
