@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    FRATABLE - BIRTH YEAR TO FULL RETIREMENT AGE TABLE          *
+      *               (YEARS/MONTHS ADDED TO BIRTH DATE)               *
+      *****************************************************************
+       01  FRA-TABLE-VALUES.
+           05  FILLER PIC X(12) VALUE '000019376500'.
+           05  FILLER PIC X(12) VALUE '193819386502'.
+           05  FILLER PIC X(12) VALUE '193919396504'.
+           05  FILLER PIC X(12) VALUE '194019406506'.
+           05  FILLER PIC X(12) VALUE '194119416508'.
+           05  FILLER PIC X(12) VALUE '194219426510'.
+           05  FILLER PIC X(12) VALUE '194319546600'.
+           05  FILLER PIC X(12) VALUE '195519556602'.
+           05  FILLER PIC X(12) VALUE '195619566604'.
+           05  FILLER PIC X(12) VALUE '195719576606'.
+           05  FILLER PIC X(12) VALUE '195819586608'.
+           05  FILLER PIC X(12) VALUE '195919596610'.
+           05  FILLER PIC X(12) VALUE '196099996700'.
+
+       01  FRA-TABLE REDEFINES FRA-TABLE-VALUES.
+           05  FRA-ENTRY OCCURS 13 TIMES.
+               10  FRA-LOW-YEAR    PIC 9(4).
+               10  FRA-HIGH-YEAR   PIC 9(4).
+               10  FRA-AGE-YEARS   PIC 9(2).
+               10  FRA-AGE-MONTHS  PIC 9(2).
