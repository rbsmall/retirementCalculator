@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    INDATE - INPUT RECORD LAYOUT FOR EBUD01 DATE EXTRACT        *
+      *****************************************************************
+           05  DATE-AREA.
+               10 IN-CCYY PIC 9(4).
+               10 IN-MM   PIC 9(2).
+               10 IN-DD   PIC 9(2).
+           05  IN-MEMBER-ID    PIC X(9).
+           05  IN-MEMBER-NAME  PIC X(30).
+           05  FILLER          PIC X(33).
