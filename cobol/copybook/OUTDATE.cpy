@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    OUTDATE - OUTPUT RECORD LAYOUT FOR EBUD01 RETIREMENT       *
+      *               DATE EXTRACT                                    *
+      *                                                                *
+      *    OUT-MEMBER-NAME IS HELD TO 20 CHARACTERS (VS. 30 ON THE    *
+      *    INDATE INPUT RECORD) TO KEEP THIS A FIXED 80-BYTE RECORD   *
+      *    LIKE EVERY OTHER EBUD01 FILE; OUT-MEMBER-ID IS CARRIED IN  *
+      *    FULL SO LONGER NAMES CAN STILL BE TIED BACK TO THE MEMBER. *
+      *****************************************************************
+           05  OUT-CCYY                     PIC 9(4).
+           05  OUT-MM                       PIC 9(2).
+           05  OUT-DD                       PIC 9(2).
+           05  OUT-MEMBER-ID                PIC X(9).
+           05  OUT-MEMBER-NAME              PIC X(20).
+           05  OUT-DAY-DIFFERENCE           PIC 9(9).
+           05  OUT-RETIREMENT-DATE          PIC X(10).
+           05  OUT-EARLY-RETIREMENT-DATE    PIC X(10).
+           05  OUT-DELAYED-RETIREMENT-DATE  PIC X(10).
+           05  OUT-OVERDUE-FLAG             PIC X(01).
+           05  FILLER                       PIC X(03).
