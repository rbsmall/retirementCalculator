@@ -0,0 +1,5 @@
+      *****************************************************************
+      *    REJDATE - REJECT RECORD LAYOUT FOR EBUD01 INVALID DATES    *
+      *****************************************************************
+           05  REJ-RAW-RECORD       PIC X(80).
+           05  REJ-REASON-CODE      PIC X(04).
