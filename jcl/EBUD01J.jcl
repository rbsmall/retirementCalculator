@@ -0,0 +1,68 @@
+//EBUD01J  JOB (ACCTNO),'RETIREMENT CALC',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* EBUD01J - NIGHTLY MEMBER RETIREMENT DATE CALCULATION
+//*           RUNS EBUD01 AGAINST THE PRODUCTION MEMBER
+//*           DATE EXTRACT AND PRODUCES A SORTED COUNTDOWN
+//*           REPORT FOR COUNSELOR USE THE NEXT MORNING.
+//*
+//*           RESTARTING AN ABORTED RUN: RENAME/COPY THE
+//*           PRIOR RUN'S CHKPT DATASET TO THE RESTART DD
+//*           BELOW IN PLACE OF DD DUMMY, AND CHANGE THE
+//*           OUTPUT AND REJECT DD DISP= TO (MOD,CATLG,
+//*           DELETE) SO EBUD01 EXTENDS THE DATASETS THE
+//*           ABORTED RUN ALREADY WROTE INSTEAD OF LOSING
+//*           THEM. A FROM-SCRATCH RUN LEAVES RESTART AS
+//*           DD DUMMY AND OUTPUT/REJECT AS (NEW,CATLG,
+//*           DELETE), AS SHOWN BELOW.
+//*********************************************************
+//*********************************************************
+//* THE CONTROL DD IS THE OPTIONAL EBUD01 CONTROL CARD: AN
+//* AS-OF DATE OVERRIDE (CCYYMMDD, SPACES = USE TODAY'S
+//* DATE) IN COLUMNS 1-8 FOLLOWED BY A ONE-CHAR RUN MODE IN
+//* COLUMN 9 (P=PRODUCTION, D=DRY RUN/VALIDATE ONLY). LEAVE
+//* IT DD DUMMY FOR A NORMAL NIGHTLY PRODUCTION RUN.
+//*********************************************************
+//STEP010  EXEC PGM=EBUD01
+//STEPLIB  DD DISP=SHR,DSN=PROD.EBUD.LOADLIB
+//INPUT    DD DISP=SHR,DSN=PROD.MEMBER.DATE.EXTRACT
+//OUTPUT   DD DSN=PROD.EBUD01.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECT   DD DSN=PROD.EBUD01.REJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//CHKPT    DD DSN=PROD.EBUD01.CHKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTART  DD DUMMY
+//CONTROL  DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*********************************************************
+//* STEP020 - SORT THE EXTRACT SOONEST-FIRST ON THE
+//*           DAY-DIFFERENCE FIELD FOR THE COUNTDOWN REPORT
+//*********************************************************
+//STEP020  EXEC PGM=SORT,COND=(0,NE)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DISP=SHR,DSN=PROD.EBUD01.OUTPUT
+//SORTOUT  DD DSN=PROD.EBUD01.COUNTDOWN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(38,9,CH,A)
+/*
+//*
+//*********************************************************
+//* STEP030 - PRINT THE SORTED COUNTDOWN REPORT
+//*********************************************************
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE)
+//SYSUT1   DD DISP=SHR,DSN=PROD.EBUD01.COUNTDOWN
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
