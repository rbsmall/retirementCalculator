@@ -35,8 +35,12 @@
          7 ZUT00000003 PIC 9(2).
       *    *** IN-DD : ZUT00000004
          7 ZUT00000004 PIC 9(2).
-      *    *** FILLER : ZUT00000005
-         5 ZUT00000005 PIC X(72).
+      *    *** IN-MEMBER-ID : ZUT00000005
+         5 ZUT00000005 PIC X(9).
+      *    *** IN-MEMBER-NAME : ZUT00000006
+         5 ZUT00000006 PIC X(30).
+      *    *** FILLER : ZUT00000007
+         5 ZUT00000007 PIC X(33).
        WORKING-STORAGE SECTION.
        01 PROGRAM-NAME   PIC X(8)  VALUE 'EBUD01'.
        01 AZ-CSECT       PIC X(72) VALUE SPACES.
@@ -714,8 +718,12 @@
          7 ZUT00000003 PIC 9(2).
       *    *** IN-DD : ZUT00000004
          7 ZUT00000004 PIC 9(2).
-      *    *** FILLER : ZUT00000005
-         5 ZUT00000005 PIC X(72).
+      *    *** IN-MEMBER-ID : ZUT00000005
+         5 ZUT00000005 PIC X(9).
+      *    *** IN-MEMBER-NAME : ZUT00000006
+         5 ZUT00000006 PIC X(30).
+      *    *** FILLER : ZUT00000007
+         5 ZUT00000007 PIC X(33).
       *
        PROCEDURE DIVISION.
       * CHECK OUTPUT VALUE
